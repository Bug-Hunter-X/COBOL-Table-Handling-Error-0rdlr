@@ -1,12 +1,753 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE ZEROS. 
-    05  WS-TABLE OCCURS 10 TIMES INDEXED BY WS-INDEX. 
-       10  WS-ITEM PIC X(20). 
-
-PROCEDURE DIVISION.
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 10 
-       MOVE "Record " & WS-INDEX TO WS-ITEM(WS-INDEX) 
-    END-PERFORM. 
-
-    DISPLAY "Table populated successfully". 
-    STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BUGSOL.
+000030 AUTHOR.        R HALVORSEN.
+000040 INSTALLATION.  ITEM PROCESSING - BATCH SUPPORT.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT DESCRIPTION
+000110* 2024-02-11  RH  ORIGINAL TABLE-LOAD DEMONSTRATION PROGRAM.
+000120* 2026-08-09  RH  WS-TABLE OCCURS BOUND MADE DATA-DRIVEN VIA
+000130*                 OCCURS ... DEPENDING ON, LOADED FROM A NEW
+000140*                 PARM-FILE PARAMETER RECORD AT STARTUP. THIS
+000150*                 REMOVES THE NEED TO RECOMPILE WHEN LINE-ITEM
+000160*                 VOLUME OUTGROWS THE OLD OCCURS 10 LITERAL.
+000170* 2026-08-09  RH  ADDED ITEM-MASTER-FILE OUTPUT SO THE LOADED
+000180*                 TABLE IS PERSISTED FOR DOWNSTREAM JOBS INSTEAD
+000190*                 OF EVAPORATING AT STOP RUN.
+000200* 2026-08-09  RH  TABLE IS NOW LOADED FROM A REAL ITEM-INPUT-FILE
+000210*                 TRANSACTION FILE INSTEAD OF GENERATED "RECORD "
+000220*                 LITERALS. LOAD NOW ABENDS WITH A CLEAR MESSAGE
+000230*                 IF THE INPUT HAS MORE RECORDS THAN WS-TABLE CAN
+000240*                 HOLD RATHER THAN STOPPING SILENTLY.
+000250* 2026-08-09  RH  ITEM-INPUT-FILE NOW CARRIES A HEADER RECORD
+000260*                 WITH THE EXPECTED RECORD COUNT FOR THE RUN.
+000270*                 ADDED A CONTROL-TOTAL RECONCILIATION REPORT
+000280*                 THAT COMPARES WS-COUNT TO THAT EXPECTED COUNT
+000290*                 SO SHORT/OVER LOADS ARE FLAGGED THE SAME DAY.
+000300* 2026-08-09  RH  ADDED CHECKPOINT/RESTART SUPPORT - THE LOAD
+000310*                 NOW WRITES A CHECKPOINT TO RESTART-FILE EVERY
+000320*                 WS-CKPT-INTERVAL RECORDS READ, AND A RERUN
+000330*                 AFTER AN ABEND SKIPS BACK OVER THE DETAIL
+000340*                RECORDS ALREADY PROCESSED INSTEAD OF RELOADING
+000350*                THE WHOLE BATCH WINDOW FROM THE TOP.
+000360* 2026-08-09  RH  ADDED END-OF-RUN WS-TABLE LISTING REPORT AND A
+000370*                 KEY-LOOKUP INQUIRY MODE. WS-ITEM NOW CARRIES A
+000380*                 10-BYTE BUSINESS KEY (WS-ITEM-KEY) AS ITS FIRST
+000390*                 SUBFIELD, USED BY SEARCH ALL IN 6000-INQUIRE-
+000400*                 ITEM - ITEM-INPUT-FILE MUST BE IN ASCENDING KEY
+000410*                 SEQUENCE FOR THE INQUIRY TO FIND ITS TARGET.
+000420* 2026-08-09  RH  DUPLICATE AND BLANK-KEY DETAIL RECORDS ARE NOW
+000430*                 REJECTED DURING THE LOAD INSTEAD OF OVERWRITING
+000440*                 AN EXISTING WS-TABLE ENTRY. EACH ONE IS CHECKED
+000450*                 WITH A SEARCH AGAINST THE ENTRIES ALREADY
+000460*                 LOADED AND, IF REJECTED, IS WRITTEN TO A NEW
+000470*                 REJECT-FILE WITH ITS READ SEQUENCE NUMBER AND
+000480*                 THE REASON RATHER THAN BEING LOADED AS GOOD DATA.
+000490* 2026-08-09  RH  ADDED AN AUDIT-FILE RECORD WRITTEN AT THE END OF
+000500*                 EACH SUCCESSFUL RUN, CARRYING THE RUN DATE AND
+000510*                 TIME, THE PROGRAM NAME, AND THE FINAL WS-COUNT,
+000520*                 SO OPERATIONS HAS A PERMANENT RUN-BY-RUN RECORD
+000530*                 OF WHAT EACH EXECUTION LOADED.
+000540* 2026-08-09  RH  CORRECTED THE RESTART REPLAY LOGIC TO RELOAD
+000550*                 PRE-CHECKPOINT DETAIL RECORDS THROUGH THE USUAL
+000560*                 VALIDATE-AND-LOAD PATH INSTEAD OF DISCARDING
+000570*                 THEM, BOUNDED THE INQUIRY SEARCH ALL TO THE
+000580*                 OCCUPIED PORTION OF WS-TABLE, AND CHANGED THE
+000590*                 CONTROL-TOTAL RECONCILIATION TO COUNT REJECTED
+000600*                 ENTRIES AS ACCOUNTED FOR RATHER THAN AS A SHORT
+000610*                 LOAD. ALSO ADDED AN UPPER-BOUND CHECK ON THE
+000620*                 PARM-FILE TABLE CAPACITY, CLOSED REJECT-FILE ON
+000630*                 THE MISSING-HEADER ABEND, AND EXTENDED THE
+000640*                 AUDIT RECORD WITH A SUCCESS/FAILURE STATUS SO AN
+000650*                 ABENDED RUN LEAVES AN AUDIT TRAIL TOO.
+000652* 2026-08-09  RH  4000-PERSIST-MASTER AND THE REJECT-FILE OPEN IN
+000653*                 2000-LOAD-TABLE NO LONGER TREAT A RESTART RUN AS
+000654*                 A PARTIAL APPEND - NEITHER FILE WAS EVER WRITTEN
+000655*                 TO FOR THE PRE-CHECKPOINT ENTRIES BY A RUN THAT
+000656*                 ABENDED BEFORE REACHING THOSE PARAGRAPHS, SO BOTH
+000657*                 NOW OPEN OUTPUT AND REBUILD FROM THE FULLY
+000658*                 REPLAYED WS-TABLE EVERY RUN. BOUNDED THE
+000659*                 DUPLICATE-KEY SEARCH IN 2210-VALIDATE-AND-LOAD-
+000660*                 ITEM TO THE OCCUPIED PORTION OF WS-TABLE THE SAME
+000661*                 WAY 6000-INQUIRE-ITEM ALREADY DOES, AND ADDED AN
+000662*                 ASCENDING-KEY-ORDER CHECK IN 2430-ADD-TABLE-ENTRY
+000663*                 SO AN UNSORTED ITEM-INPUT-FILE ABENDS INSTEAD OF
+000664*                 SILENTLY FEEDING SEARCH ALL AN UNORDERED TABLE.
+000665*----------------------------------------------------------------
+000670 ENVIRONMENT DIVISION.
+000680 CONFIGURATION SECTION.
+000690 SOURCE-COMPUTER.   IBM-370.
+000700 OBJECT-COMPUTER.   IBM-370.
+000710 SPECIAL-NAMES.
+000720     C01 IS TOP-OF-PAGE.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT PARM-FILE
+000760         ASSIGN TO PARMFILE
+000770         ORGANIZATION IS SEQUENTIAL.
+000780*
+000790     SELECT ITEM-INPUT-FILE
+000800         ASSIGN TO ITEMIN
+000810         ORGANIZATION IS SEQUENTIAL.
+000820*
+000830     SELECT ITEM-MASTER-FILE
+000840         ASSIGN TO ITEMMSTR
+000850         ORGANIZATION IS SEQUENTIAL.
+000860*
+000870     SELECT RESTART-FILE
+000880         ASSIGN TO RESTARTF
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-RESTART-FS.
+000910*
+000920     SELECT REJECT-FILE
+000930         ASSIGN TO REJECTF
+000940         ORGANIZATION IS SEQUENTIAL.
+000950*
+000960     SELECT AUDIT-FILE
+000970         ASSIGN TO AUDITF
+000980         ORGANIZATION IS SEQUENTIAL.
+000990*
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  PARM-FILE
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE STANDARD.
+001050 01  PARM-REC.
+001060     05  PARM-TABLE-CAPACITY     PIC 9(05).
+001070     05  PARM-INQUIRY-KEY        PIC X(10).
+001080     05  FILLER                  PIC X(65).
+001090*
+001100 FD  ITEM-INPUT-FILE
+001110     RECORDING MODE IS F
+001120     LABEL RECORDS ARE STANDARD.
+001130 01  ITEM-INPUT-REC.
+001140     05  II-REC-TYPE             PIC X(01).
+001150         88  II-HEADER                       VALUE "H".
+001160         88  II-DETAIL                       VALUE "D".
+001170         88  II-TRAILER                      VALUE "T".
+001180     05  II-REC-BODY              PIC X(20).
+001190     05  II-CONTROL-BODY REDEFINES II-REC-BODY.
+001200         10  II-CONTROL-COUNT     PIC 9(05).
+001210         10  FILLER               PIC X(15).
+001220     05  II-DETAIL-BODY REDEFINES II-REC-BODY.
+001230         10  II-DETAIL-KEY        PIC X(10).
+001240         10  II-DETAIL-DATA       PIC X(10).
+001250*
+001260 FD  ITEM-MASTER-FILE
+001270     RECORDING MODE IS F
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  ITEM-MASTER-REC.
+001300     05  IM-ITEM                 PIC X(20).
+001310     05  FILLER                  PIC X(60).
+001320*
+001330 FD  RESTART-FILE
+001340     RECORDING MODE IS F
+001350     LABEL RECORDS ARE STANDARD.
+001360 01  RESTART-REC.
+001370     05  CKPT-LAST-INDEX          PIC 9(05).
+001380     05  CKPT-COUNT               PIC 9(05).
+001390     05  FILLER                   PIC X(70).
+001400*
+001410 FD  REJECT-FILE
+001420     RECORDING MODE IS F
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  REJECT-REC.
+001450     05  REJ-INDEX                PIC 9(05).
+001460     05  REJ-REASON               PIC X(09).
+001470         88  REJ-BLANK-ENTRY               VALUE "BLANK".
+001480         88  REJ-DUPLICATE-ENTRY           VALUE "DUPLICATE".
+001490     05  REJ-ITEM                 PIC X(20).
+001500     05  FILLER                   PIC X(46).
+001510*
+001520 FD  AUDIT-FILE
+001530     RECORDING MODE IS F
+001540     LABEL RECORDS ARE STANDARD.
+001550 01  AUDIT-REC.
+001560     05  AUD-PROGRAM-ID           PIC X(08).
+001570     05  AUD-RUN-DATE             PIC 9(06).
+001580     05  AUD-RUN-TIME             PIC 9(08).
+001590     05  AUD-FINAL-COUNT          PIC 9(05).
+001600     05  AUD-STATUS               PIC X(01).
+001610         88  AUD-RUN-OK                   VALUE "S".
+001620         88  AUD-RUN-FAILED               VALUE "F".
+001630     05  FILLER                   PIC X(42).
+001640*
+001650 WORKING-STORAGE SECTION.
+001660*----------------------------------------------------------------
+001670* SWITCHES AND COUNTERS
+001680*----------------------------------------------------------------
+001690 01  WS-SWITCHES.
+001700     05  WS-PARM-EOF-SW          PIC X(01)   VALUE "N".
+001710         88  WS-PARM-EOF                     VALUE "Y".
+001720     05  WS-INPUT-EOF-SW         PIC X(01)   VALUE "N".
+001730         88  WS-INPUT-EOF                    VALUE "Y".
+001740     05  WS-RESTART-RUN-SW       PIC X(01)   VALUE "N".
+001750         88  WS-RESTART-RUN                  VALUE "Y".
+001760     05  WS-RESTART-FS           PIC X(02)   VALUE "00".
+001770         88  WS-RESTART-FS-OK                VALUE "00".
+001780     05  WS-DUP-FOUND-SW         PIC X(01)   VALUE "N".
+001790         88  WS-DUP-FOUND                    VALUE "Y".
+001800*
+001810 77  WS-CKPT-INTERVAL            PIC 9(03)   VALUE 5.
+001820*
+001830 01  WS-AREA.
+001840     05  WS-COUNT                PIC 9(05)   VALUE ZEROS.
+001850     05  WS-MAX-ITEMS            PIC 9(05)   VALUE ZEROS.
+001860     05  WS-EXPECTED-COUNT       PIC 9(05)   VALUE ZEROS.
+001870     05  WS-READ-COUNT           PIC 9(05)   VALUE ZEROS.
+001880     05  WS-REJECT-COUNT         PIC 9(05)   VALUE ZEROS.
+001890     05  WS-RESTART-READ-COUNT   PIC 9(05)   VALUE ZEROS.
+001900     05  WS-RESTART-COUNT-IN     PIC 9(05)   VALUE ZEROS.
+001910     05  WS-CKPT-QUOTIENT        PIC 9(05)   VALUE ZEROS.
+001920     05  WS-CKPT-REMAINDER       PIC 9(05)   VALUE ZEROS.
+001930     05  WS-INDEX-DSP            PIC 9(05)   VALUE ZEROS.
+001940     05  WS-INQUIRY-KEY          PIC X(10)   VALUE SPACES.
+001950     05  WS-SAVED-MAX-ITEMS      PIC 9(05)   VALUE ZEROS.
+001960     05  WS-TOTAL-PROCESSED      PIC 9(05)   VALUE ZEROS.
+001970     05  WS-AUDIT-STATUS         PIC X(01)   VALUE "S".
+001980         88  WS-AUDIT-RUN-OK                 VALUE "S".
+001990         88  WS-AUDIT-RUN-FAILED             VALUE "F".
+002000     05  WS-TABLE.
+002010         10  WS-ENTRY OCCURS 1 TO 9999 TIMES
+002020                 DEPENDING ON WS-MAX-ITEMS
+002030                 ASCENDING KEY IS WS-ITEM-KEY
+002040                 INDEXED BY WS-INDEX.
+002050             15  WS-ITEM         PIC X(20).
+002060             15  WS-ITEM-FLDS REDEFINES WS-ITEM.
+002070                 20  WS-ITEM-KEY     PIC X(10).
+002080                 20  WS-ITEM-DATA    PIC X(10).
+002090*
+002100 PROCEDURE DIVISION.
+002110*----------------------------------------------------------------
+002120 0000-MAINLINE.
+002130*----------------------------------------------------------------
+002140     PERFORM 1000-INITIALIZE
+002150         THRU 1000-EXIT.
+002160
+002170     PERFORM 2000-LOAD-TABLE
+002180         THRU 2000-EXIT.
+002190
+002200     PERFORM 3000-RECONCILE-CONTROL-TOTALS
+002210         THRU 3000-EXIT.
+002220
+002230     PERFORM 4000-PERSIST-MASTER
+002240         THRU 4000-EXIT.
+002250
+002260     PERFORM 5000-LIST-REPORT
+002270         THRU 5000-EXIT.
+002280
+002290     IF WS-INQUIRY-KEY NOT = SPACES
+002300         PERFORM 6000-INQUIRE-ITEM
+002310             THRU 6000-EXIT
+002320     END-IF.
+002330
+002340     DISPLAY "Table populated successfully".
+002350
+002360     PERFORM 9999-TERMINATE
+002370         THRU 9999-EXIT.
+002380*----------------------------------------------------------------
+002390 1000-INITIALIZE.
+002400*----------------------------------------------------------------
+002410*    READ THE RUN-TIME PARAMETER RECORD TO PICK UP THE TABLE
+002420*    CAPACITY FOR THIS RUN AND SIZE WS-TABLE ACCORDINGLY. THIS
+002430*    REPLACES THE OLD OCCURS 10 TIMES LITERAL.
+002440*----------------------------------------------------------------
+002450     OPEN INPUT PARM-FILE.
+002460
+002470     READ PARM-FILE
+002480         AT END
+002490             MOVE "Y" TO WS-PARM-EOF-SW.
+002500
+002510     IF WS-PARM-EOF
+002520         DISPLAY "BUGSOL: PARM-FILE IS EMPTY - ABENDING"
+002530         MOVE 16 TO RETURN-CODE
+002540         CLOSE PARM-FILE
+002550         MOVE "F" TO WS-AUDIT-STATUS
+002560         PERFORM 7000-WRITE-AUDIT-RECORD
+002570             THRU 7000-EXIT
+002580         STOP RUN
+002590     END-IF.
+002600
+002610     MOVE PARM-TABLE-CAPACITY TO WS-MAX-ITEMS.
+002620     MOVE PARM-INQUIRY-KEY    TO WS-INQUIRY-KEY.
+002630
+002640     IF WS-MAX-ITEMS = ZEROS
+002650         DISPLAY "BUGSOL: TABLE CAPACITY ON PARM-FILE IS ZERO"
+002660         MOVE 16 TO RETURN-CODE
+002670         CLOSE PARM-FILE
+002680         MOVE "F" TO WS-AUDIT-STATUS
+002690         PERFORM 7000-WRITE-AUDIT-RECORD
+002700             THRU 7000-EXIT
+002710         STOP RUN
+002720     END-IF.
+002730
+002740     IF WS-MAX-ITEMS > 9999
+002750         DISPLAY "BUGSOL: TABLE CAPACITY ON PARM-FILE EXCEEDS "
+002760                 "9999 - ABENDING"
+002770         MOVE 16 TO RETURN-CODE
+002780         CLOSE PARM-FILE
+002790         MOVE "F" TO WS-AUDIT-STATUS
+002800         PERFORM 7000-WRITE-AUDIT-RECORD
+002810             THRU 7000-EXIT
+002820         STOP RUN
+002830     END-IF.
+002840
+002850     CLOSE PARM-FILE.
+002860
+002870     PERFORM 1600-INITIALIZE-TABLE
+002880         THRU 1600-EXIT.
+002890
+002900     PERFORM 1500-READ-RESTART-CHECKPOINT
+002910         THRU 1500-EXIT.
+002920*----------------------------------------------------------------
+002930 1000-EXIT.
+002940     EXIT.
+002950*----------------------------------------------------------------
+002960 1500-READ-RESTART-CHECKPOINT.
+002970*----------------------------------------------------------------
+002980*    IF A CHECKPOINT WAS LEFT BY A PRIOR RUN THAT DID NOT REACH
+002990*    9999-TERMINATE, PICK UP WHERE IT LEFT OFF INSTEAD OF
+003000*    RELOADING THE WHOLE BATCH WINDOW FROM WS-INDEX 1.
+003010*----------------------------------------------------------------
+003020     OPEN INPUT RESTART-FILE.
+003030
+003040     IF WS-RESTART-FS-OK
+003050         READ RESTART-FILE
+003060             AT END
+003070                 MOVE ZEROS TO CKPT-LAST-INDEX CKPT-COUNT
+003080         END-READ
+003090         IF CKPT-COUNT > ZEROS
+003100             MOVE CKPT-LAST-INDEX TO WS-RESTART-READ-COUNT
+003110             MOVE CKPT-COUNT      TO WS-RESTART-COUNT-IN
+003120             MOVE "Y"             TO WS-RESTART-RUN-SW
+003130             DISPLAY "BUGSOL: RESUMING FROM CHECKPOINT - "
+003140                     "LAST INDEX " WS-RESTART-READ-COUNT
+003150                     " COUNT " WS-RESTART-COUNT-IN
+003160         END-IF
+003170         CLOSE RESTART-FILE
+003180     END-IF.
+003190*----------------------------------------------------------------
+003200 1500-EXIT.
+003210     EXIT.
+003220*----------------------------------------------------------------
+003230 1600-INITIALIZE-TABLE.
+003240*----------------------------------------------------------------
+003250*    CLEAR EVERY WS-TABLE SLOT TO SPACES BEFORE THE LOAD BEGINS
+003260*    SO THE DUPLICATE-KEY SEARCH IN 2210-VALIDATE-AND-LOAD-ITEM
+003270*    NEVER MISTAKES AN AS-YET-UNUSED SLOT FOR A LOADED ENTRY.
+003280*----------------------------------------------------------------
+003290     PERFORM VARYING WS-INDEX FROM 1 BY 1
+003300             UNTIL WS-INDEX > WS-MAX-ITEMS
+003310         MOVE SPACES TO WS-ITEM(WS-INDEX)
+003320     END-PERFORM.
+003330*----------------------------------------------------------------
+003340 1600-EXIT.
+003350     EXIT.
+003360*----------------------------------------------------------------
+003370 2000-LOAD-TABLE.
+003380*----------------------------------------------------------------
+003390*    LOAD WS-TABLE FROM THE ITEM-INPUT-FILE TRANSACTION FILE,
+003400*    UP TO THE CAPACITY READ FROM PARM-FILE (WS-MAX-ITEMS). IF
+003410*    THE INPUT FILE HAS MORE RECORDS THAN THE TABLE CAN HOLD,
+003420*    ABEND WITH A CLEAR OVERFLOW MESSAGE RATHER THAN STOPPING
+003430*    SILENTLY AT THE OLD OCCURS 10 TIMES BOUND. REJECT-FILE IS
+003440*    ALWAYS OPENED FRESH, EVEN ON A RESTART RUN, SINCE 2075-SKIP-
+003450*    PRIOR-DETAILS REPLAYS THE PRE-CHECKPOINT DETAIL RECORDS BACK
+003460*    THROUGH THE SAME VALIDATION LOGIC AND WOULD OTHERWISE WRITE
+003470*    DUPLICATE REJECT RECORDS FOR THE SAME INPUT RECORD.
+003480*----------------------------------------------------------------
+003490     OPEN INPUT ITEM-INPUT-FILE.
+003500     OPEN OUTPUT REJECT-FILE.
+003510
+003520     PERFORM 2050-READ-HEADER
+003530         THRU 2050-EXIT.
+003540
+003550     PERFORM 2075-SKIP-PRIOR-DETAILS
+003560         THRU 2075-EXIT.
+003570
+003580     PERFORM 2100-READ-ITEM-INPUT
+003590         THRU 2100-EXIT.
+003600
+003610     PERFORM 2200-BUILD-TABLE-ENTRY
+003620         THRU 2200-EXIT
+003630         UNTIL WS-INPUT-EOF
+003640            OR II-TRAILER.
+003650
+003660     DISPLAY "BUGSOL: DETAIL RECORDS REJECTED - " WS-REJECT-COUNT.
+003670
+003680     CLOSE ITEM-INPUT-FILE.
+003690     CLOSE REJECT-FILE.
+003700*----------------------------------------------------------------
+003710 2000-EXIT.
+003720     EXIT.
+003730*----------------------------------------------------------------
+003740 2050-READ-HEADER.
+003750*----------------------------------------------------------------
+003760*    THE FIRST RECORD ON ITEM-INPUT-FILE MUST BE A HEADER (TYPE
+003770*    "H") CARRYING THE EXPECTED RECORD COUNT FOR THE RUN, USED
+003780*    LATER BY THE CONTROL-TOTAL RECONCILIATION.
+003790*----------------------------------------------------------------
+003800     PERFORM 2100-READ-ITEM-INPUT
+003810         THRU 2100-EXIT.
+003820
+003830     IF WS-INPUT-EOF
+003840        OR NOT II-HEADER
+003850         DISPLAY "BUGSOL: ITEM-INPUT-FILE IS MISSING ITS HEADER "
+003860                 "RECORD - ABENDING"
+003870         MOVE 16 TO RETURN-CODE
+003880         CLOSE ITEM-INPUT-FILE
+003890         CLOSE REJECT-FILE
+003900         MOVE "F" TO WS-AUDIT-STATUS
+003910         PERFORM 7000-WRITE-AUDIT-RECORD
+003920             THRU 7000-EXIT
+003930         STOP RUN
+003940     END-IF.
+003950
+003960     MOVE II-CONTROL-COUNT TO WS-EXPECTED-COUNT.
+003970*----------------------------------------------------------------
+003980 2050-EXIT.
+003990     EXIT.
+004000*----------------------------------------------------------------
+004010 2075-SKIP-PRIOR-DETAILS.
+004020*----------------------------------------------------------------
+004030*    ON A RESTART RUN, REPLAY THE DETAIL RECORDS ALREADY PROCESSED
+004040*    BEFORE THE PRIOR RUN'S CHECKPOINT BACK THROUGH THE SAME
+004050*    VALIDATE-AND-LOAD LOGIC 2200-BUILD-TABLE-ENTRY USES. WS-TABLE
+004060*    IS BLANKED FRESH EACH RUN BY 1600-INITIALIZE-TABLE, SO THOSE
+004070*    ENTRIES MUST ACTUALLY BE RELOADED - NOT JUST HAD THEIR
+004080*    RECORDS READ AND DISCARDED - OR WS-COUNT WOULD CLAIM SLOTS
+004090*    ARE POPULATED WHEN THEY ARE STILL SPACES.
+004100*----------------------------------------------------------------
+004110     IF WS-RESTART-RUN
+004120         PERFORM 2080-REPLAY-ONE-DETAIL THRU 2080-EXIT
+004130             WS-RESTART-READ-COUNT TIMES
+004140     END-IF.
+004150*----------------------------------------------------------------
+004160 2075-EXIT.
+004170     EXIT.
+004180*----------------------------------------------------------------
+004190 2080-REPLAY-ONE-DETAIL.
+004200*----------------------------------------------------------------
+004210     PERFORM 2100-READ-ITEM-INPUT
+004220         THRU 2100-EXIT.
+004230
+004240     ADD 1 TO WS-READ-COUNT.
+004250
+004260     PERFORM 2210-VALIDATE-AND-LOAD-ITEM
+004270         THRU 2210-EXIT.
+004280*----------------------------------------------------------------
+004290 2080-EXIT.
+004300     EXIT.
+004310*----------------------------------------------------------------
+004320 2100-READ-ITEM-INPUT.
+004330*----------------------------------------------------------------
+004340     READ ITEM-INPUT-FILE
+004350         AT END
+004360             MOVE "Y" TO WS-INPUT-EOF-SW.
+004370*----------------------------------------------------------------
+004380 2100-EXIT.
+004390     EXIT.
+004400*----------------------------------------------------------------
+004410 2200-BUILD-TABLE-ENTRY.
+004420*----------------------------------------------------------------
+004430     ADD 1 TO WS-READ-COUNT.
+004440
+004450     PERFORM 2210-VALIDATE-AND-LOAD-ITEM
+004460         THRU 2210-EXIT.
+004470
+004480     PERFORM 2300-CHECK-CHECKPOINT
+004490         THRU 2300-EXIT.
+004500
+004510     PERFORM 2100-READ-ITEM-INPUT
+004520         THRU 2100-EXIT.
+004530*----------------------------------------------------------------
+004540 2200-EXIT.
+004550     EXIT.
+004560*----------------------------------------------------------------
+004570 2210-VALIDATE-AND-LOAD-ITEM.
+004580*----------------------------------------------------------------
+004590*    A DETAIL RECORD WITH A BLANK BUSINESS KEY, OR ONE WHOSE KEY
+004600*    MATCHES AN ENTRY ALREADY LOADED INTO WS-TABLE, IS REJECTED
+004610*    TO REJECT-FILE INSTEAD OF BEING LOADED OVER THE EXISTING
+004620*    ENTRY. THE OCCURS DEPENDING ON ITEM IS TEMPORARILY NARROWED
+004630*    TO WS-COUNT (AS 6000-INQUIRE-ITEM ALREADY DOES FOR SEARCH
+004640*    ALL) SO THE SERIAL SEARCH STOPS AT THE OCCUPIED PORTION OF
+004650*    WS-TABLE INSTEAD OF RUNNING ON OUT TO THE FULL WS-MAX-ITEMS
+004660*    CAPACITY. AN EMPTY TABLE IS NEVER SEARCHED - THE OCCURS
+004670*    MINIMUM IS 1, SO WS-MAX-ITEMS CANNOT BE NARROWED TO ZERO -
+004680*    AND CANNOT CONTAIN A DUPLICATE ANYWAY.
+004690*----------------------------------------------------------------
+004700     MOVE "N" TO WS-DUP-FOUND-SW.
+004710     IF II-DETAIL-KEY = SPACES
+004720         PERFORM 2410-REJECT-BLANK-ENTRY
+004730             THRU 2410-EXIT
+004740     ELSE
+004750         IF WS-COUNT NOT = ZEROS
+004760             MOVE WS-MAX-ITEMS TO WS-SAVED-MAX-ITEMS
+004770             MOVE WS-COUNT     TO WS-MAX-ITEMS
+004780             SET WS-INDEX TO 1
+004790             SEARCH WS-ENTRY
+004800                 WHEN WS-ITEM-KEY(WS-INDEX) = II-DETAIL-KEY
+004810                     MOVE "Y" TO WS-DUP-FOUND-SW
+004820             END-SEARCH
+004830             MOVE WS-SAVED-MAX-ITEMS TO WS-MAX-ITEMS
+004840         END-IF
+004850         IF WS-DUP-FOUND
+004860             PERFORM 2420-REJECT-DUPLICATE-ENTRY
+004870                 THRU 2420-EXIT
+004880         ELSE
+004890             PERFORM 2430-ADD-TABLE-ENTRY
+004900                 THRU 2430-EXIT
+004910         END-IF
+004920     END-IF.
+004930*----------------------------------------------------------------
+004940 2210-EXIT.
+004950     EXIT.
+004960*----------------------------------------------------------------
+004970 2410-REJECT-BLANK-ENTRY.
+004980*----------------------------------------------------------------
+004990     MOVE "BLANK" TO REJ-REASON.
+005000     PERFORM 2450-WRITE-REJECT-RECORD
+005010         THRU 2450-EXIT.
+005020*----------------------------------------------------------------
+005030 2410-EXIT.
+005040     EXIT.
+005050*----------------------------------------------------------------
+005060 2420-REJECT-DUPLICATE-ENTRY.
+005070*----------------------------------------------------------------
+005080     MOVE "DUPLICATE" TO REJ-REASON.
+005090     PERFORM 2450-WRITE-REJECT-RECORD
+005100         THRU 2450-EXIT.
+005110*----------------------------------------------------------------
+005120 2420-EXIT.
+005130     EXIT.
+005140*----------------------------------------------------------------
+005150 2430-ADD-TABLE-ENTRY.
+005160*----------------------------------------------------------------
+005170*    6000-INQUIRE-ITEM LOOKS WS-TABLE UP WITH SEARCH ALL, WHICH
+005180*    REQUIRES WS-TABLE TO BE IN ASCENDING WS-ITEM-KEY ORDER. THAT
+005190*    ORDER IS ENFORCED HERE, THE ONE PLACE A NEW ENTRY IS ADDED,
+005200*    BY COMPARING EACH NEW KEY AGAINST THE LAST ENTRY LOADED -
+005210*    RATHER THAN RELYING ON ITEM-INPUT-FILE SIMPLY ARRIVING SORTED.
+005220*----------------------------------------------------------------
+005230     IF WS-COUNT = WS-MAX-ITEMS
+005240         DISPLAY "BUGSOL: ITEM-INPUT-FILE OVERFLOWS WS-TABLE - "
+005250                 "CAPACITY IS " WS-MAX-ITEMS " ITEMS - ABENDING"
+005260         MOVE 16 TO RETURN-CODE
+005270         CLOSE ITEM-INPUT-FILE
+005280         CLOSE REJECT-FILE
+005290         MOVE "F" TO WS-AUDIT-STATUS
+005300         PERFORM 7000-WRITE-AUDIT-RECORD
+005310             THRU 7000-EXIT
+005320         STOP RUN
+005330     END-IF.
+005340
+005350     IF WS-COUNT NOT = ZEROS
+005360             AND II-DETAIL-KEY NOT > WS-ITEM-KEY(WS-COUNT)
+005370         DISPLAY "BUGSOL: ITEM-INPUT-FILE OUT OF SEQUENCE AT "
+005380                 "READ COUNT " WS-READ-COUNT " - ABENDING"
+005400         MOVE 16 TO RETURN-CODE
+005410         CLOSE ITEM-INPUT-FILE
+005420         CLOSE REJECT-FILE
+005430         MOVE "F" TO WS-AUDIT-STATUS
+005440         PERFORM 7000-WRITE-AUDIT-RECORD
+005450             THRU 7000-EXIT
+005460         STOP RUN
+005480     END-IF.
+005490
+005500     ADD 1 TO WS-COUNT.
+005510     MOVE II-REC-BODY TO WS-ITEM(WS-COUNT).
+005520*----------------------------------------------------------------
+005530 2430-EXIT.
+005540     EXIT.
+005550*----------------------------------------------------------------
+005560 2450-WRITE-REJECT-RECORD.
+005570*----------------------------------------------------------------
+005580     MOVE WS-READ-COUNT TO REJ-INDEX.
+005590     MOVE II-REC-BODY   TO REJ-ITEM.
+005600     WRITE REJECT-REC.
+005610     ADD 1 TO WS-REJECT-COUNT.
+005620*----------------------------------------------------------------
+005630 2450-EXIT.
+005640     EXIT.
+005650*----------------------------------------------------------------
+005660 2300-CHECK-CHECKPOINT.
+005670*----------------------------------------------------------------
+005680*    EVERY WS-CKPT-INTERVAL DETAIL RECORDS READ, DROP A FRESH
+005690*    CHECKPOINT SO A RERUN AFTER AN ABEND CAN RESUME HERE.
+005700*----------------------------------------------------------------
+005710     DIVIDE WS-READ-COUNT BY WS-CKPT-INTERVAL
+005720         GIVING WS-CKPT-QUOTIENT
+005730         REMAINDER WS-CKPT-REMAINDER.
+005740
+005750     IF WS-CKPT-REMAINDER = ZEROS
+005760         PERFORM 2350-WRITE-CHECKPOINT
+005770             THRU 2350-EXIT
+005780     END-IF.
+005790*----------------------------------------------------------------
+005800 2300-EXIT.
+005810     EXIT.
+005820*----------------------------------------------------------------
+005830 2350-WRITE-CHECKPOINT.
+005840*----------------------------------------------------------------
+005850     OPEN OUTPUT RESTART-FILE.
+005860     MOVE WS-READ-COUNT TO CKPT-LAST-INDEX.
+005870     MOVE WS-COUNT      TO CKPT-COUNT.
+005880     WRITE RESTART-REC.
+005890     CLOSE RESTART-FILE.
+005900*----------------------------------------------------------------
+005910 2350-EXIT.
+005920     EXIT.
+005930*----------------------------------------------------------------
+005940 3000-RECONCILE-CONTROL-TOTALS.
+005950*----------------------------------------------------------------
+005960*    COMPARE THE EXPECTED RECORD COUNT CARRIED ON THE ITEM-INPUT-
+005970*    FILE HEADER RECORD AGAINST THE TOTAL DETAIL RECORDS ACCOUNTED
+005980*    FOR - THOSE LOADED INTO WS-TABLE PLUS THOSE LEGITIMATELY
+005990*    REJECTED AS BLANK OR DUPLICATE - AND PRINT A SHORT CONTROL
+006000*    REPORT FLAGGING ANY MISMATCH. A REJECT IS NOT A SHORT LOAD,
+006010*    SO IT MUST NOT BE LEFT OUT OF THE COMPARISON.
+006020*----------------------------------------------------------------
+006030     COMPUTE WS-TOTAL-PROCESSED = WS-COUNT + WS-REJECT-COUNT.
+006040 
+006050     DISPLAY "BUGSOL: CONTROL REPORT - EXPECTED "
+006060             WS-EXPECTED-COUNT " LOADED " WS-COUNT
+006070             " REJECTED " WS-REJECT-COUNT.
+006080
+006090     IF WS-TOTAL-PROCESSED NOT = WS-EXPECTED-COUNT
+006100         DISPLAY "BUGSOL: *** CONTROL TOTAL MISMATCH - LOAD IS "
+006110                 "SHORT OR OVER AGAINST EXPECTED COUNT ***"
+006120         MOVE 8 TO RETURN-CODE
+006130     ELSE
+006140         DISPLAY "BUGSOL: CONTROL TOTALS BALANCE"
+006150     END-IF.
+006160*----------------------------------------------------------------
+006170 3000-EXIT.
+006180     EXIT.
+006190*----------------------------------------------------------------
+006200 4000-PERSIST-MASTER.
+006210*----------------------------------------------------------------
+006220*    WRITE ONE ITEM-MASTER-FILE RECORD FOR EACH ENTRY LOADED
+006230*    INTO WS-TABLE SO THE TABLE CONTENTS SURVIVE STOP RUN AND
+006240*    ARE AVAILABLE TO DOWNSTREAM JOBS. THIS PARAGRAPH IS ONLY
+006250*    REACHED AFTER 2000-LOAD-TABLE AND 3000-RECONCILE-CONTROL-
+006260*    TOTALS FINISH WITHOUT ABENDING, SO ON A RESTART RUN NOTHING
+006270*    WAS EVER WRITTEN TO ITEM-MASTER-FILE FOR THE PRE-CHECKPOINT
+006280*    ENTRIES - THE PRIOR RUN STOPPED SHORT OF THIS POINT. WS-TABLE
+006290*    IS FULLY RECONSTRUCTED IN MEMORY BY THE 2075/2080 CHECKPOINT
+006300*    REPLAY, SO EVERY RUN OPENS OUTPUT AND WRITES THE WHOLE
+006310*    1 THRU WS-COUNT RANGE FRESH, RESTART OR NOT.
+006320*----------------------------------------------------------------
+006330     OPEN OUTPUT ITEM-MASTER-FILE.
+006340
+006350     PERFORM VARYING WS-INDEX FROM 1 BY 1
+006360             UNTIL WS-INDEX > WS-COUNT
+006370         MOVE WS-ITEM(WS-INDEX) TO IM-ITEM
+006380         WRITE ITEM-MASTER-REC
+006390     END-PERFORM.
+006400
+006410     CLOSE ITEM-MASTER-FILE.
+006420*----------------------------------------------------------------
+006430 4000-EXIT.
+006440     EXIT.
+006450*----------------------------------------------------------------
+006460 5000-LIST-REPORT.
+006470*----------------------------------------------------------------
+006480*    PRINT AN END-OF-RUN LISTING OF THE OCCUPIED WS-TABLE ENTRIES
+006490*    SO OPERATIONS CAN VERIFY TABLE CONTENTS WITHOUT TRUSTING THE
+006500*    GENERIC "TABLE POPULATED SUCCESSFULLY" MESSAGE ALONE.
+006510*----------------------------------------------------------------
+006520     DISPLAY "BUGSOL: TABLE CONTENTS LISTING".
+006530
+006540     PERFORM VARYING WS-INDEX FROM 1 BY 1
+006550             UNTIL WS-INDEX > WS-COUNT
+006560         MOVE WS-INDEX TO WS-INDEX-DSP
+006570         DISPLAY "  " WS-INDEX-DSP "  " WS-ITEM(WS-INDEX)
+006580     END-PERFORM.
+006590*----------------------------------------------------------------
+006600 5000-EXIT.
+006610     EXIT.
+006620*----------------------------------------------------------------
+006630 6000-INQUIRE-ITEM.
+006640*----------------------------------------------------------------
+006650*    LOOK UP WS-INQUIRY-KEY (FROM THE PARM-FILE INQUIRY FIELD)
+006660*    AGAINST THE LOADED TABLE BY BUSINESS KEY RATHER THAN BY
+006670*    INSERTION POSITION. ITEM-INPUT-FILE MUST BE SUPPLIED IN
+006680*    ASCENDING WS-ITEM-KEY SEQUENCE FOR SEARCH ALL TO WORK.
+006690*    WS-MAX-ITEMS IS THE TABLE'S CAPACITY, NOT ITS OCCUPIED
+006700*    LENGTH - 1600-INITIALIZE-TABLE SPACE-FILLS EVERY SLOT UP TO
+006710*    WS-MAX-ITEMS, AND SPACES SORT LOW, SO SEARCHING THE FULL
+006720*    CAPACITY WOULD HAND SEARCH ALL AN UNSORTED RANGE WHENEVER
+006730*    WS-COUNT IS LESS THAN WS-MAX-ITEMS. THE OCCURS DEPENDING ON
+006740*    ITEM IS TEMPORARILY NARROWED TO WS-COUNT FOR THE SEARCH AND
+006750*    RESTORED IMMEDIATELY AFTERWARD.
+006760*----------------------------------------------------------------
+006770     IF WS-COUNT = ZEROS
+006780         DISPLAY "BUGSOL: INQUIRY KEY " WS-INQUIRY-KEY
+006790                 " NOT FOUND IN WS-TABLE"
+006800     ELSE
+006810         MOVE WS-MAX-ITEMS TO WS-SAVED-MAX-ITEMS
+006820         MOVE WS-COUNT     TO WS-MAX-ITEMS
+006830 
+006840         SEARCH ALL WS-ENTRY
+006850             AT END
+006860                 DISPLAY "BUGSOL: INQUIRY KEY " WS-INQUIRY-KEY
+006870                         " NOT FOUND IN WS-TABLE"
+006880             WHEN WS-ITEM-KEY(WS-INDEX) = WS-INQUIRY-KEY
+006890                 MOVE WS-INDEX TO WS-INDEX-DSP
+006900                 DISPLAY "BUGSOL: INQUIRY KEY " WS-INQUIRY-KEY
+006910                         " FOUND AT INDEX " WS-INDEX-DSP
+006920                         " DATA " WS-ITEM-DATA(WS-INDEX)
+006930         END-SEARCH
+006940 
+006950         MOVE WS-SAVED-MAX-ITEMS TO WS-MAX-ITEMS
+006960     END-IF.
+006970*----------------------------------------------------------------
+006980 6000-EXIT.
+006990     EXIT.
+007000*----------------------------------------------------------------
+007010 7000-WRITE-AUDIT-RECORD.
+007020*----------------------------------------------------------------
+007030*    DROP ONE AUDIT-FILE RECORD FOR THIS EXECUTION SO OPERATIONS
+007040*    HAS A PERMANENT RUN-BY-RUN HISTORY OF WHEN BUGSOL RAN, HOW
+007050*    MANY ITEMS IT LOADED, AND WHETHER THE RUN SUCCEEDED OR
+007060*    ABENDED - WS-AUDIT-STATUS IS SET TO "F" BY THE ABEND PATHS
+007070*    THAT PERFORM THIS PARAGRAPH BEFORE STOP RUN.
+007080*----------------------------------------------------------------
+007090     OPEN OUTPUT AUDIT-FILE.
+007100
+007110     MOVE "BUGSOL"      TO AUD-PROGRAM-ID.
+007120     ACCEPT AUD-RUN-DATE FROM DATE.
+007130     ACCEPT AUD-RUN-TIME FROM TIME.
+007140     MOVE WS-COUNT      TO AUD-FINAL-COUNT.
+007150     MOVE WS-AUDIT-STATUS TO AUD-STATUS.
+007160
+007170     WRITE AUDIT-REC.
+007180     CLOSE AUDIT-FILE.
+007190*----------------------------------------------------------------
+007200 7000-EXIT.
+007210     EXIT.
+007220*----------------------------------------------------------------
+007230 9999-TERMINATE.
+007240*----------------------------------------------------------------
+007250*    THE RUN COMPLETED NORMALLY, SO THE CHECKPOINT IS NO LONGER
+007260*    NEEDED - CLEAR RESTART-FILE SO THE NEXT RUN STARTS FRESH.
+007270*    AN AUDIT-FILE RECORD IS ALSO DROPPED HERE SO EVERY RUN THAT
+007280*    REACHES A NORMAL COMPLETION LEAVES A PERMANENT AUDIT TRAIL.
+007290*----------------------------------------------------------------
+007300     MOVE "S" TO WS-AUDIT-STATUS.
+007310     PERFORM 7000-WRITE-AUDIT-RECORD
+007320         THRU 7000-EXIT.
+007330
+007340     OPEN OUTPUT RESTART-FILE.
+007350     MOVE ZEROS TO CKPT-LAST-INDEX CKPT-COUNT.
+007360     WRITE RESTART-REC.
+007370     CLOSE RESTART-FILE.
+007380
+007390     STOP RUN.
+007400*----------------------------------------------------------------
+007410 9999-EXIT.
+007420     EXIT.

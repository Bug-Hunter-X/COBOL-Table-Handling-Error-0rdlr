@@ -0,0 +1,111 @@
+//BUGSOLJ  JOB (ACCTNO),'ITEM TABLE LOAD',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* BUGSOLJ - DAILY ITEM MASTER TABLE LOAD
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* 2026-08-09 RH   ORIGINAL JOB. RUNS BUGSOL AS A BATCH STEP OFF
+//*                 THE PARM CARD BELOW (TABLE CAPACITY AND INPUT
+//*                 DATASET NAME) AND BYPASSES THE DOWNSTREAM
+//*                 REPORT/ARCHIVE STEPS WHENEVER BUGSOL RETURNS A
+//*                 TABLE-OVERFLOW ABEND (RC=16) OR FLAGS A
+//*                 CONTROL-TOTAL MISMATCH (RC=08).
+//* 2026-08-09 RH   ADDED THE INQUIRY KEY TO THE PARM CARD SO KEY-
+//*                 LOOKUP MODE CAN BE DRIVEN FROM THE JOB, AND
+//*                 CHANGED ITEMMSTR/REJECTF TO DISP=OLD (ONE-TIME
+//*                 PRE-ALLOCATION REQUIRED) SO BUGSOL'S OWN OPEN
+//*                 OUTPUT/OPEN EXTEND LOGIC CONTROLS WHETHER EACH
+//*                 RUN TRUNCATES OR APPENDS, INSTEAD OF DISP=MOD
+//*                 FORCING END-OF-FILE POSITIONING ON EVERY OPEN.
+//* 2026-08-09 RH   CORRECTED THE LISTRPT/ARCHIVE COND CODES TO
+//*                 COND=(8,GE,BUGSOL) - THE PRIOR (8,LE,BUGSOL) FORM
+//*                 BYPASSED THOSE STEPS ON A CLEAN RUN AND RAN THEM
+//*                 ON AN ABEND, THE OPPOSITE OF THE INTENT. ALSO
+//*                 ADDED RESTARTF TO THE PRE-ALLOCATION NOTE BELOW -
+//*                 DISP=SHR REQUIRES THE DATASET TO EXIST JUST LIKE
+//*                 DISP=OLD DOES, SO IT NEEDS THE SAME ONE-TIME SETUP
+//*                 AS ITEMMSTR AND REJECTF.
+//*--------------------------------------------------------------
+//*
+//*        ---- PARM CARD - CHANGE THESE VALUES PER RUN ----
+//*        DSN IS THE INPUT TRANSACTION DATASET NAME, SUBSTITUTED
+//*        DIRECTLY INTO THE JCL BELOW.
+//        SET   DSN=ITEM.DAILY.INPUT
+//*        ---------------------------------------------------
+//*
+//*--------------------------------------------------------------
+//* STEP BLDPARM - BUILD THE PARM-FILE RECORD BUGSOL READS AT
+//* STARTUP (SEE PARM-REC). THE INLINE SYSUT1 CARD BELOW *IS* THE
+//* PARM CARD - JCL SYMBOLIC SUBSTITUTION ONLY APPLIES TO JCL
+//* STATEMENTS, NOT TO INSTREAM DATA, SO THE TABLE CAPACITY AND
+//* INQUIRY KEY ARE MAINTAINED AS LITERAL CARD-IMAGE DATA HERE
+//* RATHER THAN AS JOB-LEVEL SYMBOLICS. THIS KEEPS BUGSOL'S OWN
+//* RUNTIME PARAMETER INTERFACE UNCHANGED WHILE STILL GIVING
+//* OPERATIONS A SINGLE CARD TO MAINTAIN.
+//*--------------------------------------------------------------
+//BLDPARM  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DSN=&&PARMFILE,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        ---- PARM CARD - COLS 1-5 CAPACITY, COLS 6-15 INQUIRY
+//*        KEY (BLANK = NO INQUIRY) - EDIT IN PLACE PER RUN ----
+//SYSUT1   DD  *
+00050
+/*
+//*
+//*--------------------------------------------------------------
+//* STEP BUGSOL - LOAD, RECONCILE, AND PERSIST THE ITEM MASTER
+//* TABLE. THE PARM STRING CARRIES THE INPUT DATASET NAME THROUGH
+//* TO THE JOB LOG FOR OPERATOR VISIBILITY; THE TABLE CAPACITY AND
+//* INQUIRY KEY COME FROM THE PARM CARD BUILT BY BLDPARM ABOVE.
+//* RETURN CODE 16 MEANS THE INPUT OVERFLOWED THE TABLE OR A
+//* REQUIRED FILE WAS MISSING/EMPTY; RETURN CODE 08 MEANS THE LOAD
+//* COMPLETED BUT THE CONTROL-TOTAL RECONCILIATION DID NOT BALANCE.
+//*--------------------------------------------------------------
+//BUGSOL   EXEC PGM=BUGSOL,PARM='DSN=&DSN'
+//STEPLIB  DD  DSN=PROD.BUGSOL.LOADLIB,DISP=SHR
+//PARMFILE DD  DSN=&&PARMFILE,DISP=(OLD,DELETE,DELETE)
+//ITEMIN   DD  DSN=&DSN,DISP=SHR
+//*        ITEMMSTR, REJECTF, AND RESTARTF MUST ALL BE PRE-ALLOCATED
+//*        ONCE (E.G. BY IDCAMS OR AN IEFBR14 NEW/CATLG STEP) SINCE
+//*        BOTH DISP=OLD AND DISP=SHR REQUIRE THE DATASET TO ALREADY
+//*        EXIST AT ALLOCATION TIME - BUGSOL'S OWN FILE STATUS CHECK
+//*        IN 1500-READ-RESTART-CHECKPOINT ONLY SEES A MISSING OR
+//*        EMPTY RESTARTF, NEVER A JCL ALLOCATION FAILURE, SO THE
+//*        ONE-TIME PRE-ALLOCATION MUST HAPPEN AHEAD OF THE FIRST RUN.
+//ITEMMSTR DD  DSN=PROD.ITEM.MASTER,DISP=(OLD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE)
+//RESTARTF DD  DSN=PROD.BUGSOL.RESTART,DISP=SHR
+//REJECTF  DD  DSN=PROD.BUGSOL.REJECTS,DISP=(OLD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//AUDITF   DD  DSN=PROD.BUGSOL.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP LISTRPT - PRINT THE ITEM MASTER FILE FOR OPERATIONS.
+//* BYPASSED IF BUGSOL'S RETURN CODE WAS 08 OR HIGHER.
+//*--------------------------------------------------------------
+//LISTRPT  EXEC PGM=IEBGENER,COND=(8,GE,BUGSOL)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.ITEM.MASTER,DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP ARCHIVE - COPY THE FRESH ITEM MASTER TO THE OFFSITE
+//* ARCHIVE DATASET. ALSO BYPASSED ON AN OVERFLOW ABEND OR A
+//* CONTROL-TOTAL MISMATCH SO A BAD LOAD IS NEVER ARCHIVED.
+//*--------------------------------------------------------------
+//ARCHIVE  EXEC PGM=IEBGENER,COND=(8,GE,BUGSOL)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.ITEM.MASTER,DISP=SHR
+//SYSUT2   DD  DSN=PROD.ITEM.MASTER.ARCHIVE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE)
+//*
